@@ -0,0 +1,321 @@
+      *    *************************************************************
+      *    EMPMAINT - MAINTENANCE DU FICHIER MAITRE DES EMPLOYES
+      *    Ce programme lit le fichier de transactions EMPTRANS
+      *    (ajout, modification, suppression, identifiées par
+      *    TRAN-CODE et classées par EMP-ID) et les applique au
+      *    fichier maître EMPLOYEE-MASTER. Chaque transaction traitée
+      *    donne lieu à une ligne sur le rapport de maintenance.
+      *    L'embauche initiale et chaque changement ultérieur de
+      *    SALARY ou de JOB-TITLE sont tracés via les sous-programmes
+      *    EMPAUDIT et EMPSALHIST, afin que l'historique de
+      *    rémunération d'un employé démarre à son embauche.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empmaint.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître des employés, indexé sur EMP-ID, mis à jour
+      *    en place par les transactions.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      *    Fichier des transactions de maintenance à appliquer.
+           SELECT EMPTRANS ASSIGN TO "EMPTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+      *    Rapport listant chaque transaction traitée.
+           SELECT EMPMAINT-RPT ASSIGN TO "EMPMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+
+      *    Information de l'employé (structure partagée, voir EMPREC).
+       01 EMPLOYEE-INFO.
+           COPY EMPREC.
+
+       FD  EMPTRANS.
+
+      *    Transaction de maintenance (structure partagée, voir
+      *    EMPTRANREC).
+       01 TRANSACTION-RECORD.
+           COPY EMPTRANREC.
+
+       FD  EMPMAINT-RPT.
+
+      *    Une ligne du rapport de maintenance.
+       01 MAINT-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Statuts des fichiers après chaque opération.
+       01 WS-MASTER-STATUS PIC X(2) VALUE "00".
+       01 WS-TRANS-STATUS PIC X(2) VALUE "00".
+       01 WS-REPORT-STATUS PIC X(2) VALUE "00".
+
+      *    Indicateur de fin de fichier transactions.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+
+      *    Indicateurs d'ouverture, pour une fermeture sans risque.
+       01 WS-MASTER-OPEN-SWITCH PIC X VALUE "N".
+       01 WS-TRANS-OPEN-SWITCH PIC X VALUE "N".
+
+      *    Motif de rejet de la transaction courante.
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACE.
+       01 WS-REJECT-SWITCH PIC X VALUE "N".
+
+      *    Libellé de l'action confirmée sur le rapport de
+      *    maintenance.
+       01 WS-ACTION-LABEL PIC X(10) VALUE SPACE.
+
+      *    Date d'effet des changements appliqués pendant cette
+      *    exécution, au format AAAAMMJJ.
+       01 WS-EFFECTIVE-DATE PIC 9(8) VALUE ZERO.
+
+      *    Paramètres de l'appel au sous-programme EMPAUDIT.
+       01 WS-AUDIT-FUNCTION PIC X(5).
+       01 WS-AUDIT-RECORD.
+           COPY EMPAUDREC.
+
+      *    Paramètres de l'appel au sous-programme EMPSALHIST.
+       01 WS-SALHIST-FUNCTION PIC X(5).
+       01 WS-SALHIST-RECORD.
+           COPY EMPSALHREC.
+
+      *    Zone d'édition d'un salaire avant stockage dans la piste
+      *    d'audit, afin de conserver le point décimal (AUD-OLD-VALUE
+      *    et AUD-NEW-VALUE sont alphanumériques).
+       01 WS-AUDIT-SALARY-EDIT PIC Z(5).99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION.
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-SWITCH = "Y".
+           PERFORM 9000-FINALISATION.
+           STOP RUN.
+
+       1000-INITIALISATION.
+           ACCEPT WS-EFFECTIVE-DATE FROM DATE YYYYMMDD.
+
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de EMPLOYEE-MASTER : "
+                   WS-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+               OPEN INPUT EMPTRANS
+               IF WS-TRANS-STATUS NOT = "00"
+                   DISPLAY "Erreur à l'ouverture de EMPTRANS : "
+                       WS-TRANS-STATUS
+                   MOVE "Y" TO WS-EOF-SWITCH
+               ELSE
+                   MOVE "Y" TO WS-TRANS-OPEN-SWITCH
+                   OPEN OUTPUT EMPMAINT-RPT
+                   MOVE "OPEN " TO WS-AUDIT-FUNCTION
+                   CALL "empaudit" USING WS-AUDIT-FUNCTION
+                       WS-AUDIT-RECORD
+                   MOVE "OPEN " TO WS-SALHIST-FUNCTION
+                   CALL "empsalhist" USING WS-SALHIST-FUNCTION
+                       WS-SALHIST-RECORD
+                   PERFORM 2100-LIRE-TRANSACTION
+               END-IF
+           END-IF.
+
+       2000-TRAITEMENT.
+           MOVE "N" TO WS-REJECT-SWITCH.
+           MOVE SPACE TO WS-REJECT-REASON.
+           MOVE TRAN-EMP-ID TO EMP-ID.
+
+           EVALUATE TRAN-CODE
+               WHEN "A"
+                   PERFORM 3000-TRAITER-AJOUT
+               WHEN "C"
+                   PERFORM 4000-TRAITER-MODIFICATION
+               WHEN "D"
+                   PERFORM 5000-TRAITER-SUPPRESSION
+               WHEN OTHER
+                   MOVE "Y" TO WS-REJECT-SWITCH
+                   MOVE "Code transaction inconnu" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+           IF WS-REJECT-SWITCH = "Y"
+               PERFORM 6000-ECRIRE-REJET
+           END-IF.
+
+           PERFORM 2100-LIRE-TRANSACTION.
+
+       2100-LIRE-TRANSACTION.
+           READ EMPTRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       3000-TRAITER-AJOUT.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-REJECT-SWITCH
+                   MOVE "Employé déjà présent" TO WS-REJECT-REASON
+           END-READ.
+
+           IF WS-REJECT-SWITCH = "N"
+               MOVE TRAN-EMP-ID TO EMP-ID
+               MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME
+               MOVE TRAN-LAST-NAME TO EMP-LAST-NAME
+               MOVE TRAN-JOB-TITLE TO JOB-TITLE
+               MOVE TRAN-ZIP-CODE TO ZIP-CODE
+               MOVE TRAN-EMAIL TO EMP-EMAIL
+               MOVE TRAN-SALARY TO SALARY
+               WRITE EMPLOYEE-INFO
+                   INVALID KEY
+                       MOVE "Y" TO WS-REJECT-SWITCH
+                       MOVE "Échec de l'ajout" TO WS-REJECT-REASON
+               END-WRITE
+               IF WS-REJECT-SWITCH = "N"
+                   PERFORM 3100-TRACER-EMBAUCHE
+                   MOVE "AJOUTE" TO WS-ACTION-LABEL
+                   PERFORM 7000-ECRIRE-CONFIRMATION
+               END-IF
+           END-IF.
+
+       3100-TRACER-EMBAUCHE.
+      *    L'historique de rémunération et la piste d'audit doivent
+      *    commencer à l'embauche, pas seulement au premier changement
+      *    ultérieur.
+           MOVE TRAN-EMP-ID TO AUD-EMP-ID.
+           MOVE "SALARY" TO AUD-FIELD-NAME.
+           MOVE SPACE TO AUD-OLD-VALUE.
+           MOVE TRAN-SALARY TO WS-AUDIT-SALARY-EDIT.
+           MOVE WS-AUDIT-SALARY-EDIT TO AUD-NEW-VALUE.
+           MOVE WS-EFFECTIVE-DATE TO AUD-EFFECTIVE-DATE.
+           MOVE "WRITE" TO WS-AUDIT-FUNCTION.
+           CALL "empaudit" USING WS-AUDIT-FUNCTION WS-AUDIT-RECORD.
+
+           MOVE TRAN-EMP-ID TO HIST-EMP-ID.
+           MOVE TRAN-SALARY TO HIST-SALARY.
+           MOVE TRAN-JOB-TITLE TO HIST-JOB-TITLE.
+           MOVE WS-EFFECTIVE-DATE TO HIST-EFFECTIVE-DATE.
+           MOVE TRAN-REASON-CODE TO HIST-REASON-CODE.
+           MOVE "WRITE" TO WS-SALHIST-FUNCTION.
+           CALL "empsalhist" USING WS-SALHIST-FUNCTION
+               WS-SALHIST-RECORD.
+
+       4000-TRAITER-MODIFICATION.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "Y" TO WS-REJECT-SWITCH
+                   MOVE "Employé introuvable" TO WS-REJECT-REASON
+           END-READ.
+
+           IF WS-REJECT-SWITCH = "N"
+               IF TRAN-SALARY NOT = SALARY
+                   PERFORM 4100-TRACER-CHANGEMENT-SALAIRE
+                   MOVE TRAN-SALARY TO SALARY
+               END-IF
+               IF TRAN-JOB-TITLE NOT = JOB-TITLE
+                   PERFORM 4200-TRACER-CHANGEMENT-POSTE
+                   MOVE TRAN-JOB-TITLE TO JOB-TITLE
+               END-IF
+               MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME
+               MOVE TRAN-LAST-NAME TO EMP-LAST-NAME
+               MOVE TRAN-ZIP-CODE TO ZIP-CODE
+               MOVE TRAN-EMAIL TO EMP-EMAIL
+               REWRITE EMPLOYEE-INFO
+                   INVALID KEY
+                       MOVE "Y" TO WS-REJECT-SWITCH
+                       MOVE "Échec de la modification"
+                           TO WS-REJECT-REASON
+               END-REWRITE
+               IF WS-REJECT-SWITCH = "N"
+                   MOVE "MODIFIE" TO WS-ACTION-LABEL
+                   PERFORM 7000-ECRIRE-CONFIRMATION
+               END-IF
+           END-IF.
+
+       4100-TRACER-CHANGEMENT-SALAIRE.
+           MOVE TRAN-EMP-ID TO AUD-EMP-ID.
+           MOVE "SALARY" TO AUD-FIELD-NAME.
+           MOVE SALARY TO WS-AUDIT-SALARY-EDIT.
+           MOVE WS-AUDIT-SALARY-EDIT TO AUD-OLD-VALUE.
+           MOVE TRAN-SALARY TO WS-AUDIT-SALARY-EDIT.
+           MOVE WS-AUDIT-SALARY-EDIT TO AUD-NEW-VALUE.
+           MOVE WS-EFFECTIVE-DATE TO AUD-EFFECTIVE-DATE.
+           MOVE "WRITE" TO WS-AUDIT-FUNCTION.
+           CALL "empaudit" USING WS-AUDIT-FUNCTION WS-AUDIT-RECORD.
+
+           MOVE TRAN-EMP-ID TO HIST-EMP-ID.
+           MOVE TRAN-SALARY TO HIST-SALARY.
+           MOVE TRAN-JOB-TITLE TO HIST-JOB-TITLE.
+           MOVE WS-EFFECTIVE-DATE TO HIST-EFFECTIVE-DATE.
+           MOVE TRAN-REASON-CODE TO HIST-REASON-CODE.
+           MOVE "WRITE" TO WS-SALHIST-FUNCTION.
+           CALL "empsalhist" USING WS-SALHIST-FUNCTION
+               WS-SALHIST-RECORD.
+
+       4200-TRACER-CHANGEMENT-POSTE.
+           MOVE TRAN-EMP-ID TO AUD-EMP-ID.
+           MOVE "JOB-TITLE" TO AUD-FIELD-NAME.
+           MOVE JOB-TITLE TO AUD-OLD-VALUE.
+           MOVE TRAN-JOB-TITLE TO AUD-NEW-VALUE.
+           MOVE WS-EFFECTIVE-DATE TO AUD-EFFECTIVE-DATE.
+           MOVE "WRITE" TO WS-AUDIT-FUNCTION.
+           CALL "empaudit" USING WS-AUDIT-FUNCTION WS-AUDIT-RECORD.
+
+       5000-TRAITER-SUPPRESSION.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "Y" TO WS-REJECT-SWITCH
+                   MOVE "Employé introuvable" TO WS-REJECT-REASON
+           END-READ.
+
+           IF WS-REJECT-SWITCH = "N"
+               DELETE EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE "Y" TO WS-REJECT-SWITCH
+                       MOVE "Échec de la suppression"
+                           TO WS-REJECT-REASON
+               END-DELETE
+               IF WS-REJECT-SWITCH = "N"
+                   MOVE "SUPPRIME" TO WS-ACTION-LABEL
+                   PERFORM 7000-ECRIRE-CONFIRMATION
+               END-IF
+           END-IF.
+
+       6000-ECRIRE-REJET.
+           MOVE SPACE TO MAINT-REPORT-LINE.
+           STRING "EMP-ID " TRAN-EMP-ID " REJETE : " WS-REJECT-REASON
+               DELIMITED BY SIZE INTO MAINT-REPORT-LINE.
+           WRITE MAINT-REPORT-LINE.
+
+       7000-ECRIRE-CONFIRMATION.
+           MOVE SPACE TO MAINT-REPORT-LINE.
+           STRING "EMP-ID " TRAN-EMP-ID " " WS-ACTION-LABEL
+               DELIMITED BY SIZE INTO MAINT-REPORT-LINE.
+           WRITE MAINT-REPORT-LINE.
+
+       9000-FINALISATION.
+           IF WS-TRANS-OPEN-SWITCH = "Y"
+               MOVE "CLOSE" TO WS-AUDIT-FUNCTION
+               CALL "empaudit" USING WS-AUDIT-FUNCTION WS-AUDIT-RECORD
+               MOVE "CLOSE" TO WS-SALHIST-FUNCTION
+               CALL "empsalhist" USING WS-SALHIST-FUNCTION
+                   WS-SALHIST-RECORD
+               CLOSE EMPTRANS
+               CLOSE EMPMAINT-RPT
+           END-IF.
+           IF WS-MASTER-OPEN-SWITCH = "Y"
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
