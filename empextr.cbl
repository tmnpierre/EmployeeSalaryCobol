@@ -0,0 +1,117 @@
+      *    *************************************************************
+      *    EMPEXTR - EXTRACTION CSV POUR LE SYSTEME COMPTABLE
+      *    Ce programme lit le fichier maître des employés et produit
+      *    un extrait au format CSV (EMP-ID, prénom, nom, poste,
+      *    salaire) afin que le système de comptabilité générale
+      *    puisse intégrer la masse salariale de la période sans
+      *    ressaisie.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empextr.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître des employés, indexé sur EMP-ID.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      *    Extrait CSV destiné au système comptable.
+           SELECT EMP-EXTRACT-RPT ASSIGN TO "EMPEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+
+      *    Information de l'employé (structure partagée, voir EMPREC).
+       01 EMPLOYEE-INFO.
+           COPY EMPREC.
+
+       FD  EMP-EXTRACT-RPT.
+
+      *    Une ligne de l'extrait CSV.
+       01 EXTRACT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+      *    Statut du fichier EMPLOYEE-MASTER après chaque opération.
+       01 WS-MASTER-STATUS PIC X(2) VALUE "00".
+
+      *    Statut du fichier EMP-EXTRACT-RPT après chaque opération.
+       01 WS-EXTRACT-STATUS PIC X(2) VALUE "00".
+
+      *    Indicateur de fin de fichier.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+
+      *    Indicateur que EMPLOYEE-MASTER a été ouvert avec succès.
+       01 WS-MASTER-OPEN-SWITCH PIC X VALUE "N".
+
+      *    Zone d'édition du salaire pour l'extrait, avec point
+      *    décimal explicite.
+       01 WS-SALARY-EDIT PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION.
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-SWITCH = "Y".
+           PERFORM 9000-FINALISATION.
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de EMPLOYEE-MASTER : "
+                   WS-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+               OPEN OUTPUT EMP-EXTRACT-RPT
+               PERFORM 2100-LIRE-EMPLOYE
+           END-IF.
+
+       2000-TRAITEMENT.
+           PERFORM 2200-ECRIRE-LIGNE-CSV.
+           PERFORM 2100-LIRE-EMPLOYE.
+
+       2100-LIRE-EMPLOYE.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-ECRIRE-LIGNE-CSV.
+      *    EMP-ID,"EMP-FIRST-NAME","EMP-LAST-NAME","JOB-TITLE",SALARY
+           MOVE SALARY TO WS-SALARY-EDIT.
+           MOVE SPACE TO EXTRACT-LINE.
+           STRING EMP-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-FIRST-NAME) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-LAST-NAME) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SALARY-EDIT) DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING.
+           WRITE EXTRACT-LINE.
+
+       9000-FINALISATION.
+           IF WS-MASTER-OPEN-SWITCH = "Y"
+               CLOSE EMPLOYEE-MASTER
+               CLOSE EMP-EXTRACT-RPT
+           END-IF.
