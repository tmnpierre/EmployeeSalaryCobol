@@ -0,0 +1,133 @@
+      *    *************************************************************
+      *    EMPPAY - CALCUL DU SALAIRE NET DES EMPLOYES
+      *    Ce programme lit le fichier maître des employés et calcule,
+      *    pour chaque employé, le salaire net à partir du salaire brut
+      *    (SALARY) en appliquant les cotisations sociales et le taux
+      *    d'imposition correspondant à sa tranche de revenu.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. emppay.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître des employés, indexé sur EMP-ID.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+
+      *    Information de l'employé (structure partagée, voir EMPREC).
+       01 EMPLOYEE-INFO.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Statut du fichier EMPLOYEE-MASTER après chaque opération.
+       01 WS-MASTER-STATUS PIC X(2) VALUE "00".
+
+      *    Indicateur de fin de fichier.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+
+      *    Indicateur que EMPLOYEE-MASTER a été ouvert avec succès.
+       01 WS-MASTER-OPEN-SWITCH PIC X VALUE "N".
+
+      *    Taux de cotisations sociales, appliqué à tous les salaires.
+       01 WS-SOCIAL-RATE PIC V999 VALUE .220.
+
+      *    Table des tranches d'imposition sur le revenu. Chaque
+      *    tranche porte sa limite supérieure de salaire brut et le
+      *    taux d'imposition qui s'y applique.
+       01 WS-TAX-BRACKET-TABLE.
+           05 WS-TAX-BRACKET OCCURS 4 TIMES
+                              ASCENDING KEY IS WS-BRACKET-LIMIT
+                              INDEXED BY WS-TAX-IDX.
+               10 WS-BRACKET-LIMIT PIC 9(5)V99.
+               10 WS-BRACKET-RATE PIC V999.
+
+      *    Montants intervenant dans le calcul du salaire net.
+       01 WS-PAY-CALCULATION.
+           05 WS-SOCIAL-DEDUCTION PIC 9(5)V99 VALUE ZERO.
+           05 WS-TAX-DEDUCTION PIC 9(5)V99 VALUE ZERO.
+           05 NET-SALARY PIC 9(5)V99 VALUE ZERO.
+
+      *    Zone d'édition du salaire net, pour un affichage avec point
+      *    décimal.
+       01 WS-NET-SALARY-EDIT PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION.
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-SWITCH = "Y".
+           PERFORM 9000-FINALISATION.
+           STOP RUN.
+
+       1000-INITIALISATION.
+           PERFORM 1100-INITIALISER-TABLE-IMPOTS.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de EMPLOYEE-MASTER : "
+                   WS-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+               PERFORM 2100-LIRE-EMPLOYE
+           END-IF.
+
+       1100-INITIALISER-TABLE-IMPOTS.
+      *    Tranche 1 : jusqu'à 1 500,00, non imposable.
+           MOVE 1500.00 TO WS-BRACKET-LIMIT(1).
+           MOVE .000 TO WS-BRACKET-RATE(1).
+      *    Tranche 2 : jusqu'à 3 000,00, imposée à 11%.
+           MOVE 3000.00 TO WS-BRACKET-LIMIT(2).
+           MOVE .110 TO WS-BRACKET-RATE(2).
+      *    Tranche 3 : jusqu'à 5 000,00, imposée à 30%.
+           MOVE 5000.00 TO WS-BRACKET-LIMIT(3).
+           MOVE .300 TO WS-BRACKET-RATE(3).
+      *    Tranche 4 : au-delà, imposée à 41%.
+           MOVE 99999.99 TO WS-BRACKET-LIMIT(4).
+           MOVE .410 TO WS-BRACKET-RATE(4).
+
+       2000-TRAITEMENT.
+           PERFORM 2200-CALCULER-SALAIRE-NET.
+           MOVE NET-SALARY TO WS-NET-SALARY-EDIT.
+           DISPLAY "Salaire net de l'employé " EMP-ID " : "
+               WS-NET-SALARY-EDIT.
+           PERFORM 2100-LIRE-EMPLOYE.
+
+       2100-LIRE-EMPLOYE.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-CALCULER-SALAIRE-NET.
+      *    Recherche de la tranche d'imposition applicable au salaire
+      *    brut de l'employé courant.
+           SET WS-TAX-IDX TO 1.
+           SEARCH WS-TAX-BRACKET
+               AT END
+                   SET WS-TAX-IDX TO 4
+               WHEN SALARY NOT GREATER THAN WS-BRACKET-LIMIT(WS-TAX-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+           COMPUTE WS-SOCIAL-DEDUCTION ROUNDED =
+               SALARY * WS-SOCIAL-RATE.
+           COMPUTE WS-TAX-DEDUCTION ROUNDED =
+               SALARY * WS-BRACKET-RATE(WS-TAX-IDX).
+           COMPUTE NET-SALARY ROUNDED =
+               SALARY - WS-SOCIAL-DEDUCTION - WS-TAX-DEDUCTION.
+
+       9000-FINALISATION.
+           IF WS-MASTER-OPEN-SWITCH = "Y"
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
