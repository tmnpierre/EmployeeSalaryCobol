@@ -0,0 +1,75 @@
+      *    *************************************************************
+      *    EMPAUDIT - SOUS-PROGRAMME DE TENUE DE LA PISTE D'AUDIT
+      *    Module appelé par les programmes de maintenance pour
+      *    enregistrer les changements de SALARY ou de JOB-TITLE dans
+      *    le fichier EMPAUDIT (ancienne valeur, nouvelle valeur, date
+      *    d'effet). Le code fonction indique l'opération à exécuter :
+      *    "OPEN ", "WRITE" ou "CLOSE".
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empaudit.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier de la piste d'audit, alimenté en écriture seule.
+           SELECT EMPAUDIT-FILE ASSIGN TO "EMPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPAUDIT-FILE.
+
+      *    Ligne de la piste d'audit (structure partagée, voir
+      *    EMPAUDREC).
+       01 AUDIT-LINE.
+           COPY EMPAUDREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Statut du fichier EMPAUDIT-FILE après chaque opération.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
+
+       LINKAGE SECTION.
+
+      *    Code fonction demandé par le programme appelant.
+       01 LS-AUDIT-FUNCTION PIC X(5).
+
+      *    Ligne d'audit à écrire, fournie par le programme appelant.
+       01 LS-AUDIT-RECORD.
+           COPY EMPAUDREC.
+
+       PROCEDURE DIVISION USING LS-AUDIT-FUNCTION LS-AUDIT-RECORD.
+
+       0000-MAIN.
+           EVALUATE LS-AUDIT-FUNCTION
+               WHEN "OPEN"
+                   PERFORM 1000-OUVRIR-AUDIT
+               WHEN "WRITE"
+                   PERFORM 2000-ECRIRE-AUDIT
+               WHEN "CLOSE"
+                   PERFORM 9000-FERMER-AUDIT
+               WHEN OTHER
+                   DISPLAY "EMPAUDIT : code fonction inconnu : "
+                       LS-AUDIT-FUNCTION
+           END-EVALUATE.
+           GOBACK.
+
+       1000-OUVRIR-AUDIT.
+      *    Le fichier est ouvert en extension : créé s'il n'existe pas
+      *    encore, complété sinon.
+           OPEN EXTEND EMPAUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               DISPLAY "Erreur à l'ouverture de EMPAUDIT : "
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       2000-ECRIRE-AUDIT.
+           MOVE LS-AUDIT-RECORD TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+
+       9000-FERMER-AUDIT.
+           CLOSE EMPAUDIT-FILE.
