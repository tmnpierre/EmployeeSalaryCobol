@@ -0,0 +1,25 @@
+      *    *************************************************************
+      *    EMPSALHREC - Structure d'une ligne de l'historique des
+      *    salaires (fichier EMPSALHIST). Une ligne est écrite par
+      *    employé et par changement de salaire, indépendamment de la
+      *    piste d'audit générique (voir EMPAUDREC), afin de pouvoir
+      *    reconstituer l'historique de rémunération complet d'un
+      *    employé ou une tendance sur l'ensemble de l'effectif. Le
+      *    niveau 01 est déclaré par le programme appelant.
+      *    *************************************************************
+
+      *    Identifiant de l'employé concerné.
+           05 HIST-EMP-ID PIC 9(8).
+
+      *    Salaire en vigueur à compter de la date d'effet.
+           05 HIST-SALARY PIC 9(5)V99.
+
+      *    Intitulé du poste en vigueur à la même date.
+           05 HIST-JOB-TITLE PIC X(24).
+
+      *    Date d'effet du changement, au format AAAAMMJJ.
+           05 HIST-EFFECTIVE-DATE PIC 9(8).
+
+      *    Code motif du changement (ex. "PROM" promotion, "MERI"
+      *    mérite, "AJUS" ajustement, "EMBA" embauche).
+           05 HIST-REASON-CODE PIC X(4).
