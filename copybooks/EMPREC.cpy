@@ -0,0 +1,29 @@
+      *    *************************************************************
+      *    EMPREC - Structure de l'enregistrement employé, partagée
+      *    par tous les programmes du sous-système de paie. Le niveau
+      *    01 est déclaré par le programme appelant (COPY EMPREC.),
+      *    ce copybook ne fournit que les rubriques filles afin que
+      *    chaque programme puisse nommer le groupe selon son usage
+      *    (EMPLOYEE-INFO, EMP-RECORD, etc.).
+      *    *************************************************************
+
+      *    Identifiant de l'employé (uniquement des chiffres).
+           05 EMP-ID PIC 9(8).
+
+      *    Prénom de l'employé.
+           05 EMP-FIRST-NAME PIC X(16).
+
+      *    Nom de famille de l'employé.
+           05 EMP-LAST-NAME PIC X(16).
+
+      *    Intitulé du poste de l'employé.
+           05 JOB-TITLE PIC X(24).
+
+      *    Code postal de l'employé.
+           05 ZIP-CODE PIC X(5).
+
+      *    Adresse e-mail de l'employé.
+           05 EMP-EMAIL PIC X(24).
+
+      *    Salaire de l'employé, avec deux chiffres après la virgule.
+           05 SALARY PIC 9(5)V99.
