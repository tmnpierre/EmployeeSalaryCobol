@@ -0,0 +1,22 @@
+      *    *************************************************************
+      *    EMPAUDREC - Structure d'une ligne de la piste d'audit des
+      *    changements de salaire et de poste (fichier EMPAUDIT). Le
+      *    niveau 01 est déclaré par le programme appelant, à
+      *    l'identique de la convention suivie par EMPREC.
+      *    *************************************************************
+
+      *    Identifiant de l'employé concerné par le changement.
+           05 AUD-EMP-ID PIC 9(8).
+
+      *    Nom de la rubrique modifiée ("SALARY" ou "JOB-TITLE").
+           05 AUD-FIELD-NAME PIC X(10).
+
+      *    Ancienne valeur, sous forme texte pour accepter les deux
+      *    rubriques auditables.
+           05 AUD-OLD-VALUE PIC X(24).
+
+      *    Nouvelle valeur, sous forme texte.
+           05 AUD-NEW-VALUE PIC X(24).
+
+      *    Date d'effet du changement, au format AAAAMMJJ.
+           05 AUD-EFFECTIVE-DATE PIC 9(8).
