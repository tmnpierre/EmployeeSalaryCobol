@@ -0,0 +1,13 @@
+      *    *************************************************************
+      *    EMPCTLREC - Structure de l'enregistrement de contrôle d'un
+      *    lot d'employés (fichier EMPCTRL). Fournit le total de
+      *    contrôle attendu pour la réconciliation d'une exécution de
+      *    paie : nombre d'employés et masse salariale brute. Le
+      *    niveau 01 est déclaré par le programme appelant.
+      *    *************************************************************
+
+      *    Nombre d'employés attendu dans le lot.
+           05 CTL-EXPECTED-COUNT PIC 9(6).
+
+      *    Masse salariale brute attendue pour le lot.
+           05 CTL-EXPECTED-SALARY-TOTAL PIC 9(9)V99.
