@@ -0,0 +1,26 @@
+      *    *************************************************************
+      *    EMPTRANREC - Structure d'une transaction de maintenance du
+      *    fichier maître des employés (fichier EMPTRANS). Le niveau
+      *    01 est déclaré par le programme appelant, à l'identique de
+      *    la convention suivie par EMPREC.
+      *    *************************************************************
+
+      *    Code transaction : "A" = ajout, "C" = modification,
+      *    "D" = suppression (fin de contrat).
+           05 TRAN-CODE PIC X(1).
+
+      *    Identifiant de l'employé concerné.
+           05 TRAN-EMP-ID PIC 9(8).
+
+      *    Rubriques de l'employé, utilisées par les ajouts et les
+      *    modifications (mêmes formats que EMPREC).
+           05 TRAN-FIRST-NAME PIC X(16).
+           05 TRAN-LAST-NAME PIC X(16).
+           05 TRAN-JOB-TITLE PIC X(24).
+           05 TRAN-ZIP-CODE PIC X(5).
+           05 TRAN-EMAIL PIC X(24).
+           05 TRAN-SALARY PIC 9(5)V99.
+
+      *    Code motif, requis lorsque la transaction change le
+      *    salaire (voir EMPSALHREC pour les valeurs).
+           05 TRAN-REASON-CODE PIC X(4).
