@@ -0,0 +1,157 @@
+      *    *************************************************************
+      *    EMPRPT - IMPRESSION DES BULLETINS DE PAIE
+      *    Ce programme lit le fichier maître des employés et produit,
+      *    pour chaque employé, un bulletin de paie mis en page avec
+      *    un en-tête, le bloc employeur, les informations de
+      *    l'employé et une pagination automatique.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. emprpt.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître des employés, indexé sur EMP-ID.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      *    Fichier de sortie des bulletins de paie (image imprimée).
+           SELECT EMP-PAYSTUB-RPT ASSIGN TO "EMPPSTUB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYSTUB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+
+      *    Information de l'employé (structure partagée, voir EMPREC).
+       01 EMPLOYEE-INFO.
+           COPY EMPREC.
+
+       FD  EMP-PAYSTUB-RPT.
+
+      *    Une ligne du bulletin de paie.
+       01 PAYSTUB-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Statut du fichier EMPLOYEE-MASTER après chaque opération.
+       01 WS-MASTER-STATUS PIC X(2) VALUE "00".
+
+      *    Statut du fichier EMP-PAYSTUB-RPT après chaque opération.
+       01 WS-PAYSTUB-STATUS PIC X(2) VALUE "00".
+
+      *    Indicateur de fin de fichier.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+
+      *    Indicateur que EMPLOYEE-MASTER a été ouvert avec succès.
+       01 WS-MASTER-OPEN-SWITCH PIC X VALUE "N".
+
+      *    Bloc employeur, reproduit sur chaque bulletin.
+       01 WS-EMPLOYER-BLOCK.
+           05 WS-EMPLOYER-NAME PIC X(40) VALUE
+               "SOCIETE EXEMPLE SARL".
+           05 WS-EMPLOYER-ADDRESS PIC X(40) VALUE
+               "1 RUE DE LA PAIE - 59000 LILLE".
+
+      *    Pagination : numéro de page courante et nombre de lignes
+      *    déjà imprimées sur la page en cours.
+       01 WS-PAGE-NUMBER PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 6.
+
+      *    Zone d'édition du salaire, pour un affichage avec séparateur
+      *    décimal.
+       01 WS-SALARY-EDIT PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION.
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-SWITCH = "Y".
+           PERFORM 9000-FINALISATION.
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de EMPLOYEE-MASTER : "
+                   WS-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+               OPEN OUTPUT EMP-PAYSTUB-RPT
+               PERFORM 2100-LIRE-EMPLOYE
+           END-IF.
+
+       2000-TRAITEMENT.
+           PERFORM 3000-IMPRIMER-BULLETIN.
+           PERFORM 2100-LIRE-EMPLOYE.
+
+       2100-LIRE-EMPLOYE.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       3000-IMPRIMER-BULLETIN.
+      *    Nouvelle page si le bulletin ne tient plus sur la page en
+      *    cours.
+           IF WS-LINE-COUNT = ZERO
+               OR WS-LINE-COUNT + 4 > WS-LINES-PER-PAGE
+               PERFORM 3100-IMPRIMER-ENTETE
+           END-IF.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           STRING "Employé : " EMP-FIRST-NAME " " EMP-LAST-NAME
+               DELIMITED BY SIZE INTO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           STRING "Poste    : " JOB-TITLE
+               DELIMITED BY SIZE INTO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           MOVE SALARY TO WS-SALARY-EDIT.
+           MOVE SPACE TO PAYSTUB-LINE.
+           STRING "Salaire  : " WS-SALARY-EDIT
+               DELIMITED BY SIZE INTO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           ADD 4 TO WS-LINE-COUNT.
+
+       3100-IMPRIMER-ENTETE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           STRING WS-EMPLOYER-NAME
+               DELIMITED BY SIZE INTO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           STRING WS-EMPLOYER-ADDRESS
+               DELIMITED BY SIZE INTO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           STRING "BULLETIN DE PAIE - PAGE " WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+           MOVE SPACE TO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+
+       9000-FINALISATION.
+           IF WS-MASTER-OPEN-SWITCH = "Y"
+               CLOSE EMPLOYEE-MASTER
+               CLOSE EMP-PAYSTUB-RPT
+           END-IF.
