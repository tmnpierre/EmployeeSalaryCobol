@@ -0,0 +1,79 @@
+      *    *************************************************************
+      *    EMPSALHIST - SOUS-PROGRAMME DE TENUE DE L'HISTORIQUE DES
+      *    SALAIRES
+      *    Module appelé par les programmes de maintenance pour
+      *    ajouter une ligne à l'historique des salaires chaque fois
+      *    que le salaire d'un employé change. Le code fonction
+      *    indique l'opération à exécuter : "OPEN ", "WRITE" ou
+      *    "CLOSE". Suit la même convention que EMPAUDIT.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empsalhist.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier d'historique des salaires, alimenté en écriture
+      *    seule.
+           SELECT EMPSALHIST-FILE ASSIGN TO "EMPSALHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPSALHIST-FILE.
+
+      *    Ligne d'historique de salaire (structure partagée, voir
+      *    EMPSALHREC).
+       01 SALHIST-LINE.
+           COPY EMPSALHREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Statut du fichier EMPSALHIST-FILE après chaque opération.
+       01 WS-SALHIST-STATUS PIC X(2) VALUE "00".
+
+       LINKAGE SECTION.
+
+      *    Code fonction demandé par le programme appelant.
+       01 LS-SALHIST-FUNCTION PIC X(5).
+
+      *    Ligne d'historique à écrire, fournie par le programme
+      *    appelant.
+       01 LS-SALHIST-RECORD.
+           COPY EMPSALHREC.
+
+       PROCEDURE DIVISION USING LS-SALHIST-FUNCTION LS-SALHIST-RECORD.
+
+       0000-MAIN.
+           EVALUATE LS-SALHIST-FUNCTION
+               WHEN "OPEN"
+                   PERFORM 1000-OUVRIR-SALHIST
+               WHEN "WRITE"
+                   PERFORM 2000-ECRIRE-SALHIST
+               WHEN "CLOSE"
+                   PERFORM 9000-FERMER-SALHIST
+               WHEN OTHER
+                   DISPLAY "EMPSALHIST : code fonction inconnu : "
+                       LS-SALHIST-FUNCTION
+           END-EVALUATE.
+           GOBACK.
+
+       1000-OUVRIR-SALHIST.
+      *    Le fichier est ouvert en extension : créé s'il n'existe pas
+      *    encore, complété sinon.
+           OPEN EXTEND EMPSALHIST-FILE.
+           IF WS-SALHIST-STATUS NOT = "00"
+               AND WS-SALHIST-STATUS NOT = "05"
+               DISPLAY "Erreur à l'ouverture de EMPSALHIST : "
+                   WS-SALHIST-STATUS
+           END-IF.
+
+       2000-ECRIRE-SALHIST.
+           MOVE LS-SALHIST-RECORD TO SALHIST-LINE.
+           WRITE SALHIST-LINE.
+
+       9000-FERMER-SALHIST.
+           CLOSE EMPSALHIST-FILE.
