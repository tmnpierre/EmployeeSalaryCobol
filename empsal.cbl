@@ -1,44 +1,223 @@
       *    *************************************************************
-      *    PROGRAMME DE GESTION DES SALAIRES DES EMPLOYES               
-      *    Ce programme est destiné à la gestion des informations       
-      *    salariales des employés. Il stocke et affiche l'ID de        
-      *    l'employé, le prénom, le nom, le poste, le code postal,      
-      *    l'email et le salaire.                                       
+      *    PROGRAMME DE GESTION DES SALAIRES DES EMPLOYES
+      *    Ce programme est destiné à la gestion des informations
+      *    salariales des employés. Il lit le fichier maître des
+      *    employés et affiche l'ID, le prénom, le nom, le poste, le
+      *    code postal, l'email et le salaire de chaque employé.
       *    *************************************************************
-       
+      *    Historique des modifications :
+      *    - EMPLOYEE-INFO n'est plus une valeur codée en dur ; les
+      *      employés sont désormais lus depuis EMPLOYEE-MASTER.
+      *    - La structure d'EMPLOYEE-INFO est désormais partagée via
+      *      le copybook EMPREC.
+      *    - Ajout d'un contrôle de validité des rubriques avant
+      *      affichage ; les enregistrements en anomalie sont déviés
+      *      vers le rapport d'exceptions EMP-EXCEPTIONS-RPT.
+      *    - Ajout d'une réconciliation de fin de traitement contre le
+      *      total de contrôle attendu (fichier EMPCTRL).
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. empsal.
        AUTHOR. Pierre.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître des employés, indexé sur EMP-ID.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      *    Rapport des enregistrements rejetés par le contrôle de
+      *    validité.
+           SELECT EMP-EXCEPTIONS-RPT ASSIGN TO "EMPEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
+      *    Total de contrôle attendu pour le lot traité par cette
+      *    exécution.
+           SELECT EMPCTRL-FILE ASSIGN TO "EMPCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
 
-      *    Information de l'employé.
+      *    Information de l'employé (structure partagée, voir EMPREC).
        01 EMPLOYEE-INFO.
+           COPY EMPREC.
+
+       FD  EMP-EXCEPTIONS-RPT.
+
+      *    Une ligne du rapport d'exceptions.
+       01 EXCEPTION-LINE PIC X(80).
+
+       FD  EMPCTRL-FILE.
+
+      *    Enregistrement de contrôle (structure partagée, voir
+      *    EMPCTLREC).
+       01 CONTROL-RECORD.
+           COPY EMPCTLREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Statut du fichier EMPLOYEE-MASTER après chaque opération.
+       01 WS-MASTER-STATUS PIC X(2) VALUE "00".
+
+      *    Indicateur de fin de fichier.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
 
-      *    Identifiant de l'employé (uniquement des chiffres).
-           05 EMP-ID PIC 9(8) VALUE "38042524".
+      *    Indicateur que EMPLOYEE-MASTER a été ouvert avec succès.
+       01 WS-MASTER-OPEN-SWITCH PIC X VALUE "N".
 
-      *    Prénom de l'employé.
-           05 EMP-FIRST-NAME PIC X(16) VALUE "John".
+      *    Statut du fichier EMP-EXCEPTIONS-RPT après chaque opération.
+       01 WS-EXCEPTIONS-STATUS PIC X(2) VALUE "00".
 
-      *    Nom de famille de l'employé.
-           05 EMP-LAST-NAME PIC X(16) VALUE "Doe".
+      *    Indicateur que l'enregistrement courant est valide.
+       01 WS-VALID-SWITCH PIC X VALUE "Y".
 
-      *    Intitulé du poste de l'employé.
-           05 JOB-TITLE PIC X(24) VALUE "Coboliste".
+      *    Motif de rejet de l'enregistrement courant.
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACE.
 
-      *    Code postal de l'employé.
-           05 ZIP-CODE PIC X(5) VALUE "59000".
+      *    Compteur d'occurrences du caractère "@" dans EMP-EMAIL.
+       01 WS-AT-COUNT PIC 9(2) VALUE ZERO.
 
-      *    Adresse e-mail de l'employé.
-           05 EMP-EMAIL PIC X(24) VALUE "john.doe@exemple.com".
+      *    Statut du fichier EMPCTRL-FILE après chaque opération.
+       01 WS-CONTROL-STATUS PIC X(2) VALUE "00".
 
-      *    Salaire de l'employé, avec deux chiffres après la virgule.
-           05 SALARY PIC 9(5)V99 VALUE "1512,20".
+      *    Indicateur qu'un enregistrement de contrôle a été lu.
+       01 WS-CONTROL-FOUND-SWITCH PIC X VALUE "N".
+
+      *    Totaux accumulés pendant le traitement du lot, à comparer
+      *    au total de contrôle attendu.
+       01 WS-RUN-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-RUN-SALARY-TOTAL PIC 9(9)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
-      *    Affichage des informations de l'employé.
-           DISPLAY "Information de l'employé : ", EMPLOYEE-INFO.
 
-           STOP RUN.
\ No newline at end of file
+       0000-MAIN.
+           PERFORM 1000-INITIALISATION.
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-SWITCH = "Y".
+           PERFORM 9000-FINALISATION.
+           STOP RUN.
+
+       1000-INITIALISATION.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "Erreur à l'ouverture de EMPLOYEE-MASTER : "
+                   WS-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               MOVE "Y" TO WS-MASTER-OPEN-SWITCH
+               OPEN OUTPUT EMP-EXCEPTIONS-RPT
+               PERFORM 1100-LIRE-CONTROLE
+               PERFORM 2100-LIRE-EMPLOYE
+           END-IF.
+
+       1100-LIRE-CONTROLE.
+      *    Lecture du total de contrôle attendu pour cette exécution.
+      *    Son absence n'interrompt pas le traitement, mais empêche
+      *    la réconciliation en fin de lot.
+           OPEN INPUT EMPCTRL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               READ EMPCTRL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-CONTROL-FOUND-SWITCH
+               END-READ
+               CLOSE EMPCTRL-FILE
+           END-IF.
+
+       2000-TRAITEMENT.
+           ADD 1 TO WS-RUN-RECORD-COUNT.
+           PERFORM 2200-VALIDER-EMPLOYE.
+           IF SALARY IS NUMERIC
+               ADD SALARY TO WS-RUN-SALARY-TOTAL
+           END-IF.
+           IF WS-VALID-SWITCH = "Y"
+      *        Affichage des informations de l'employé courant.
+               DISPLAY "Information de l'employé : ", EMPLOYEE-INFO
+           ELSE
+               PERFORM 2300-ECRIRE-EXCEPTION
+           END-IF.
+           PERFORM 2100-LIRE-EMPLOYE.
+
+       2100-LIRE-EMPLOYE.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-VALIDER-EMPLOYE.
+      *    Contrôle de validité des rubriques avant affichage.
+           MOVE "Y" TO WS-VALID-SWITCH.
+           MOVE SPACE TO WS-REJECT-REASON.
+
+           IF EMP-ID IS NOT NUMERIC OR EMP-ID = ZERO
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "EMP-ID invalide" TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-VALID-SWITCH = "Y"
+               IF ZIP-CODE IS NOT NUMERIC
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "ZIP-CODE invalide" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-VALID-SWITCH = "Y"
+               MOVE ZERO TO WS-AT-COUNT
+               INSPECT EMP-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+               IF WS-AT-COUNT NOT = 1
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "EMP-EMAIL invalide" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-VALID-SWITCH = "Y"
+               IF SALARY IS NOT NUMERIC OR SALARY NOT GREATER THAN ZERO
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "SALARY invalide" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2300-ECRIRE-EXCEPTION.
+      *    Déviation de l'enregistrement en anomalie vers le rapport
+      *    d'exceptions.
+           MOVE SPACE TO EXCEPTION-LINE.
+           STRING "EMP-ID " EMP-ID " rejeté : " WS-REJECT-REASON
+               DELIMITED BY SIZE INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+       8000-RECONCILIER.
+      *    Réconciliation du lot traité contre le total de contrôle
+      *    attendu : aucun enregistrement ne doit avoir été perdu ou
+      *    compté en double.
+           IF WS-CONTROL-FOUND-SWITCH = "Y"
+               IF WS-RUN-RECORD-COUNT = CTL-EXPECTED-COUNT
+                   AND WS-RUN-SALARY-TOTAL = CTL-EXPECTED-SALARY-TOTAL
+                   DISPLAY "Réconciliation : lot en équilibre ("
+                       WS-RUN-RECORD-COUNT " employé(s), "
+                       WS-RUN-SALARY-TOTAL ")"
+               ELSE
+                   DISPLAY "*** LOT EN DESEQUILIBRE ***"
+                   DISPLAY "Attendu  : " CTL-EXPECTED-COUNT
+                       " employé(s), " CTL-EXPECTED-SALARY-TOTAL
+                   DISPLAY "Traité   : " WS-RUN-RECORD-COUNT
+                       " employé(s), " WS-RUN-SALARY-TOTAL
+               END-IF
+           ELSE
+               DISPLAY "Réconciliation ignorée : aucun total de "
+                   "contrôle disponible (EMPCTRL)."
+           END-IF.
+
+       9000-FINALISATION.
+           IF WS-MASTER-OPEN-SWITCH = "Y"
+               PERFORM 8000-RECONCILIER
+               CLOSE EMPLOYEE-MASTER
+               CLOSE EMP-EXCEPTIONS-RPT
+           END-IF.
